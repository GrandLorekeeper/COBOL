@@ -0,0 +1,96 @@
+       identification division.
+       program-id. CBLJRT03.
+
+      *----------------------------------------------------------*
+      * Ad hoc single-student inquiry - START/READ one record of  *
+      * the (indexed) student master by ID and DISPLAY the name,  *
+      * GPA, and anticipated starting salary, for looking up a    *
+      * student without waiting on the next roster run.           *
+      *----------------------------------------------------------*
+
+       environment division.
+           SELECT STUDENT-MASTER
+               ASSIGN TO 'C:\COBOLWI19\STDNTMST.DAT'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS I-ID.
+           SELECT INQUIRY-CARD
+               ASSIGN TO 'C:\COBOLWI19\STDNTINQ.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       data division.
+       file section.
+       FD  STUDENT-MASTER
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 49 CHARACTERS.
+           COPY IRECLAY.
+
+      * One inquiry per record - just the ID looked for.
+       FD  INQUIRY-CARD
+           LABEL RECORD IS OMITTED
+           DATA RECORD IS IQ-REC
+           RECORD CONTAINS 7 CHARACTERS.
+       01  IQ-REC.
+           05  IQ-ID                   PIC X(7).
+
+       working-storage section.
+       01  Misc.
+           05  EOF                     PIC X(5)    VALUE 'TRUE '.
+
+       01  Display-Fields.
+           05  DS-GPA                  PIC 9.99.
+           05  DS-SAL                  PIC ZZZ,ZZZ.99.
+
+       procedure division.
+       L1-Main.
+           PERFORM L2-Init.
+           PERFORM L2-Mainline
+               UNTIL EOF = 'FALSE'.
+           PERFORM L2-Closing.
+           STOP RUN.
+
+       L2-Init.
+           OPEN INPUT INQUIRY-CARD.
+           OPEN INPUT STUDENT-MASTER.
+           PERFORM L3-READ-INQUIRY.
+
+       L2-Mainline.
+           PERFORM L3-LOOKUP-STUDENT.
+           PERFORM L3-READ-INQUIRY.
+
+       L2-Closing.
+           CLOSE INQUIRY-CARD.
+           CLOSE STUDENT-MASTER.
+
+       L3-READ-INQUIRY.
+           READ INQUIRY-CARD
+               AT END
+                   MOVE 'FALSE' TO EOF.
+
+      * START on an exact key match only fails (INVALID KEY) when
+      * the ID isn't on file; on success the record is positioned
+      * for the READ NEXT that actually brings it into I-Rec.
+       L3-LOOKUP-STUDENT.
+           MOVE IQ-ID TO I-ID.
+           START STUDENT-MASTER
+               KEY IS EQUAL TO I-ID
+               INVALID KEY
+                   DISPLAY 'STUDENT ID ' IQ-ID ' NOT ON FILE'
+               NOT INVALID KEY
+                   READ STUDENT-MASTER NEXT RECORD
+                       AT END
+                           DISPLAY 'STUDENT ID ' IQ-ID ' NOT ON FILE'
+                       NOT AT END
+                           PERFORM L4-DISPLAY-STUDENT
+                   END-READ
+           END-START.
+
+       L4-DISPLAY-STUDENT.
+           MOVE I-GPA          TO DS-GPA.
+           MOVE I-EX-STRT-SAL  TO DS-SAL.
+           DISPLAY 'ID:              ' I-ID.
+           DISPLAY 'NAME:            ' I-FNAME ' ' I-LNAME.
+           DISPLAY 'GPA:             ' DS-GPA.
+           DISPLAY 'STARTING SALARY: ' DS-SAL.
+
+       end program CBLJRT03.
