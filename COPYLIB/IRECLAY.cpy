@@ -0,0 +1,14 @@
+      *----------------------------------------------------------*
+      * IRECLAY - STDNTMST.DAT record layout (49 characters).    *
+      * Shared by every program that reads or maintains the      *
+      * student master so the layout only has to change in one   *
+      * place.                                                    *
+      *----------------------------------------------------------*
+       01  I-Rec.
+           05 I-ID                     PIC X(7).
+           05 I-Name.
+               10 I-LNAME              PIC X(15).
+               10 I-FNAME              PIC X(15).
+               10 I-INIT               PIC X.
+           05 I-GPA                    PIC 9V99.
+           05 I-EX-STRT-SAL            PIC 9(6)V99.
