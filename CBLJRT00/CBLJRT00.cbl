@@ -5,10 +5,37 @@
            select student-master
                assign to
                'C:\COBOLWI19\STDNTMST.DAT'
-                   organization is line sequential.
+                   organization is indexed
+                   access mode is sequential
+                   record key is I-ID.
            SELECT PRTOUT
                ASSIGN TO 'C:\COBOLWI19\STDNTRPT.PRT'
                    ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT DL-SORT-FILE
+               ASSIGN TO 'DLSRTWK'.
+           SELECT DL-SORTOUT
+               ASSIGN TO 'C:\COBOLWI19\DLSORT.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RS-SORT-FILE
+               ASSIGN TO 'RSSRTWK'.
+           SELECT RS-SORTOUT
+               ASSIGN TO 'C:\COBOLWI19\RSSORT.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CONTROL-CARD
+               ASSIGN TO 'C:\COBOLWI19\RPTCTL.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL MAJOR-MASTER
+               ASSIGN TO 'C:\COBOLWI19\STDNTMAJ.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL RESTART-CTL
+               ASSIGN TO 'C:\COBOLWI19\RSTRCTL.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SALARY-CSV
+               ASSIGN TO 'C:\COBOLWI19\STDNTSAL.CSV'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL AUDIT-LOG
+               ASSIGN TO 'C:\COBOLWI19\STDNTAUD.LOG'
+                   ORGANIZATION IS LINE SEQUENTIAL.
 
        data division.
        file section.
@@ -19,7 +46,7 @@
 
        01  I-Rec.
            05 I-ID                     pic X(7).
-           05 I-Name.                  
+           05 I-Name.
                10 I-LNAME              PIC X(15).
                10 I-FNAME              PIC X(15).
                10 I-INIT               PIC X.
@@ -34,9 +61,155 @@
 
        01  PRTLINE                     PIC X(132).
 
+      * Dean's List work sort used to re-sequence the master by GPA
+      * (descending) so the honors bands can be control-broken
+      * regardless of what order the main roster itself was run in.
+       SD  DL-SORT-FILE.
+       01  SK-REC.
+           05 SK-ID                    PIC X(7).
+           05 SK-NAME.
+               10 SK-LNAME              PIC X(15).
+               10 SK-FNAME              PIC X(15).
+               10 SK-INIT               PIC X.
+           05 SK-GPA                   PIC 9V99.
+           05 SK-EX-STRT-SAL           PIC 9(6)V99.
+
+       FD  DL-SORTOUT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS DL-OUT-REC.
+       01  DL-OUT-REC                  PIC X(49).
+
+      * Main-roster work sort - orders the printed detail lines by
+      * I-LNAME or by I-GPA descending, per the CONTROL-CARD option,
+      * ahead of L2-Mainline.
+       SD  RS-SORT-FILE.
+       01  RK-REC.
+           05 RK-ID                    PIC X(7).
+           05 RK-NAME.
+               10 RK-LNAME              PIC X(15).
+               10 RK-FNAME              PIC X(15).
+               10 RK-INIT               PIC X.
+           05 RK-GPA                   PIC 9V99.
+           05 RK-EX-STRT-SAL           PIC 9(6)V99.
+
+       FD  RS-SORTOUT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RS-REC
+           RECORD CONTAINS 49 CHARACTERS.
+
+       01  RS-REC.
+           05 RS-ID                    PIC X(7).
+           05 RS-NAME.
+               10 RS-LNAME              PIC X(15).
+               10 RS-FNAME              PIC X(15).
+               10 RS-INIT               PIC X.
+           05 RS-GPA                   PIC 9V99.
+           05 RS-SAL                   PIC 9(6)V99.
+
+      * Run-control parameter card (optional - if it is not present
+      * the roster runs with the default sort option).
+       FD  CONTROL-CARD
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CC-REC.
+       01  CC-REC.
+           05  CC-SORT-OPTION          PIC X.
+               88  CC-SORT-BY-NAME     VALUE 'N'.
+               88  CC-SORT-BY-GPA      VALUE 'G' ' '.
+      * Selective-run options - restrict the roster to honors
+      * candidates (GPA threshold) or one advisor's caseload (ID
+      * range) instead of always printing every student on file.
+           05  CC-SEL-MODE             PIC X.
+               88  CC-SEL-BY-GPA       VALUE 'G'.
+               88  CC-SEL-BY-IDRANGE   VALUE 'I'.
+               88  CC-SEL-ALL          VALUE 'A' ' '.
+           05  CC-GPA-THRESHOLD        PIC 9V99.
+           05  CC-ID-LOW               PIC X(7).
+           05  CC-ID-HIGH              PIC X(7).
+
+      * Major/advisor reference file - keyed by I-ID.  Small enough
+      * to load into a table once at init and looked up by SEARCH
+      * out of L3-MOVE-PRINT, since the printed roster isn't in ID
+      * order once 001's sort option is applied.
+       FD  MAJOR-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS MJ-REC.
+       01  MJ-REC.
+           05  MJ-ID                   PIC X(7).
+           05  MJ-CODE                 PIC X(4).
+           05  MJ-DESC                 PIC X(20).
+           05  MJ-ADVISOR              PIC X(20).
+
+      * Restart-control file - a checkpoint record written every
+      * CKPT-INTERVAL students so a mid-run abend (or printer jam)
+      * can pick up past the last-printed student instead of
+      * reprinting the whole roster.  RCTL-STUD-CTR of zero means
+      * no checkpoint is pending, i.e. run from the top.  The
+      * CONTROL-CARD options in effect when the checkpoint was
+      * taken are carried along too, so a restart run made with a
+      * different CONTROL-CARD (a different sort/selection) can be
+      * detected instead of skip-forwarding against the wrong
+      * RS-SORTOUT sequence.
+       FD  RESTART-CTL
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS RCTL-REC.
+       01  RCTL-REC.
+           05  RCTL-STUD-CTR           PIC 9(3).
+           05  RCTL-PAGE-CTR           PIC 9(2).
+           05  RCTL-SORT-OPTION        PIC X.
+           05  RCTL-SEL-MODE           PIC X.
+           05  RCTL-GPA-THRESHOLD      PIC 9V99.
+           05  RCTL-ID-LOW             PIC X(7).
+           05  RCTL-ID-HIGH            PIC X(7).
+
+      * Comma-delimited extract of the same detail data printed on
+      * PRTOUT, for financial aid to load electronically instead of
+      * retyping figures off the report.
+       FD  SALARY-CSV
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS CSV-LINE.
+       01  CSV-LINE                    PIC X(80).
+
+      * Run-control history - one line appended per execution so a
+      * "did Tuesday's roster really include the late adds" question
+      * can be reconciled after the fact against page/student counts
+      * and a control total of GPA + starting salary.
+       FD  AUDIT-LOG
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS AUDIT-LINE.
+       01  AUDIT-LINE                  PIC X(80).
+
        working-storage section.
        01  Misc.
            05  EOF                     Pic X(5)    value 'TRUE '.
+           05  DL-EOF                  PIC X(5)    VALUE 'TRUE '.
+           05  MJ-EOF                  PIC X(5)    VALUE 'TRUE '.
+           05  WS-LOOKUP-ID            PIC X(7).
+      * Checkpointing every record (rather than banking several
+      * students between checkpoints) means the restart skip-
+      * forward count always matches exactly what was printed and
+      * CSV'd before the crash, so a resumed run can never reprint
+      * a PRTOUT line or re-append a SALARY-CSV row that already
+      * went out - important since SALARY-CSV feeds financial aid.
+           05  CKPT-INTERVAL           PIC 99      VALUE 1.
+           05  CKPT-COUNTER            PIC 99      VALUE 0.
+           05  RESTART-SKIP-CTR        PIC 999     VALUE 0.
+           05  WS-SELECTED             PIC X(5)    VALUE 'FALSE'.
+
+      * Numeric-edited work fields for building CSV-LINE.
+       01  CSV-Edit-Fields.
+           05  CSV-GPA                 PIC 9.99.
+           05  CSV-SAL                 PIC 9(6).99.
+
+      * Control total of I-GPA + I-EX-STRT-SAL across every student
+      * this run touches (skip-forward on restart included, so the
+      * total covers the whole roster even across a resumed run).
+       01  AUD-CTRL-TOTAL              PIC 9(9)V99 VALUE 0.
+       01  Audit-Edit-Fields.
+           05  AUD-PAGE-ED             PIC Z9.
+           05  AUD-STUD-ED             PIC ZZ9.
+           05  AUD-CTRL-ED             PIC ZZZZZZZZ9.99.
+
+       01  Report-Ctrl-Fields.
            05  PAGE-CTR                PIC 99      VALUE 0.
            05  C-STUD-CTR              PIC 999     VALUE 0.
            05  CURRENT-DATE-AND-TIME.
@@ -44,6 +217,64 @@
                10  CURRENT-MONTH       PIC XX.
                10  CURRENT-DAY         PIC XX.
                10  CURRENT-TIME        PIC X(11).
+
+      * Dean's List band-control-break work fields.
+       01  DL-WORK-REC.
+           05  DL-ID                   PIC X(7).
+           05  DL-NAME.
+               10  DL-LNAME            PIC X(15).
+               10  DL-FNAME            PIC X(15).
+               10  DL-INIT             PIC X.
+           05  DL-GPA                  PIC 9V99.
+           05  DL-SAL                  PIC 9(6)V99.
+       01  DL-BAND-NO                  PIC 9       VALUE 0.
+       01  Dean-List-Misc.
+           05  B-BAND-NO               PIC 9       VALUE 0.
+           05  B-BAND-CTR              PIC 999     VALUE 0.
+           05  B-BAND-GPA-SUM          PIC 9(5)V99 VALUE 0.
+           05  B-BAND-AVG              PIC 9V99    VALUE 0.
+
+      * Major/advisor table, loaded once from MAJOR-MASTER at init
+      * and searched by I-ID from L3-MOVE-PRINT and the Dean's List
+      * detail paragraph.
+       01  Major-Table-Ctl.
+           05  MJT-COUNT               PIC 9(3)    VALUE 0.
+       01  MAJOR-TABLE.
+           05  MJT-ENTRY OCCURS 999 TIMES INDEXED BY MJT-IDX.
+               10  MJT-ID              PIC X(7).
+               10  MJT-CODE            PIC X(4).
+               10  MJT-DESC            PIC X(20).
+               10  MJT-ADVISOR         PIC X(20).
+
+      * Composed onto D-MAJOR-ADVISOR - same overall length (65) so
+      * it can be moved straight across.
+       01  MA-DISPLAY.
+           05  MA-CODE                 PIC X(4).
+           05  FILLER                  PIC X       VALUE SPACE.
+           05  MA-DESC                 PIC X(20).
+           05  FILLER                  PIC X(3)    VALUE ' / '.
+           05  MA-ADVISOR              PIC X(20).
+           05  FILLER                  PIC X(17)   VALUE SPACES.
+
+      * DL-SECTION-CAPTION is set per band in L4-DL-BAND-HEADING -
+      * only the honors bands are "DEAN'S LIST"; the lower bands
+      * get a neutral caption so a below-2.50 GPA doesn't print
+      * under a heading that reads as if it made the list.
+       01  DL-SECTION-LINE.
+           05  FILLER                  PIC X(40)   VALUE SPACES.
+           05  DL-SECTION-CAPTION      PIC X(12).
+           05  FILLER                  PIC X(2)    VALUE SPACES.
+           05  DL-SECTION-DESC         PIC X(31).
+           05  FILLER                  PIC X(47)   VALUE SPACES.
+
+       01  DL-SUBTOTAL-LINE.
+           05  FILLER                  PIC X(40)   VALUE SPACES.
+           05  FILLER                  PIC X(13)   VALUE 'BAND COUNT: '.
+           05  DL-SUB-COUNT            PIC ZZ9.
+           05  FILLER                  PIC X(5)    VALUE SPACES.
+           05  FILLER                  PIC X(13)   VALUE 'AVERAGE GPA:'.
+           05  DL-SUB-AVG              PIC Z.99.
+           05  FILLER                  PIC X(54)   VALUE SPACES.
        01  TITLE-LINE.
            05  FILLER                  PIC X(6)    VALUE 'DATE'.
            05  TITLE-DATE.
@@ -60,34 +291,38 @@
            05  TITLE-PAGE              PIC Z9.
 
        01  COL-HEADING.
-           05  FILLER                  PIC X(119)  VALUE SPACES.
+           05  FILLER                  PIC X(53)   VALUE SPACES.
            05  FILLER                  PIC X(11)   VALUE 'ANTICIPATED'.
-           05  FILLER                  PIC XX      VALUE SPACES.
+           05  FILLER                  PIC X(68)   VALUE SPACES.
 
        01  COL-HEADING2.
-           05  FILLER                  PIC XX      VALUE SPACES.
            05  FILLER                  PIC XX      VALUE 'ID'.
-           05  FILLER                  PIC X(23)   VALUE SPACES.
+           05  FILLER                  PIC X(8)    VALUE SPACES.
            05  FILLER                  PIC X(9)    VALUE 'LAST NAME'.
-           05  FILLER                  PIC X(26)   VALUE SPACES.
+           05  FILLER                  PIC X(9)    VALUE SPACES.
            05  FILLER                  PIC X(10)   VALUE 'FIRST NAME'.
-           05  FILLER                  PIC X(26)   VALUE SPACES.
+           05  FILLER                  PIC X(8)    VALUE SPACES.
            05  FILLER                  PIC XXX     VALUE 'GPA'.
-           05  FILLER                  PIC X(16)   VALUE SPACES.
+           05  FILLER                  PIC X(4)    VALUE SPACES.
            05  FILLER                  PIC X(15)
                VALUE 'STARTING SALARY'.
+           05  FILLER                  PIC X(4)    VALUE SPACES.
+           05  FILLER                  PIC X(13)
+               VALUE 'MAJOR/ADVISOR'.
+           05  FILLER                  PIC X(47)   VALUE SPACES.
 
        01  DETAIL-LINE.
            05  D-ID                    PIC X(7).
-           05  FILLER                  PIC X(20)   VALUE SPACES.
+           05  FILLER                  PIC X(3)    VALUE SPACES.
            05  D-LAST-NAME             PIC X(15).
-           05  FILLER                  PIC X(20)   VALUE SPACES.
+           05  FILLER                  PIC X(3)    VALUE SPACES.
            05  D-FIRST-NAME            PIC X(15).
-           05  FILLER                  PIC X(20)   VALUE SPACES.
+           05  FILLER                  PIC X(3)    VALUE SPACES.
            05  D-GPA                   PIC Z.99.
-           05  FILLER                  PIC X(18)   VALUE SPACES.
+           05  FILLER                  PIC X(3)    VALUE SPACES.
            05  D-STARTING-SALARY       PIC $ZZZ,ZZZ.99.
-           05  FILLER                  PIC XX      VALUE SPACES.
+           05  FILLER                  PIC X(3)    VALUE SPACES.
+           05  D-MAJOR-ADVISOR         PIC X(65).
 
        01  TOTAL-LINE.
            05  FILLER                  PIC X(54)   VALUE SPACES.
@@ -106,45 +341,352 @@
            stop run.
 
        L2-Init.
-           open input student-master.
-           OPEN OUTPUT PRTOUT.
+           OPEN INPUT CONTROL-CARD.
+           READ CONTROL-CARD
+               AT END
+                   MOVE SPACES TO CC-REC.
+           CLOSE CONTROL-CARD.
+           IF CC-SORT-BY-NAME
+               SORT RS-SORT-FILE
+                   ON ASCENDING KEY RK-LNAME
+                   USING STUDENT-MASTER
+                   GIVING RS-SORTOUT
+           ELSE
+               SORT RS-SORT-FILE
+                   ON DESCENDING KEY RK-GPA
+                   USING STUDENT-MASTER
+                   GIVING RS-SORTOUT
+           END-IF.
+           OPEN INPUT RS-SORTOUT.
+           OPEN INPUT MAJOR-MASTER.
+           PERFORM L3-LOAD-MAJOR-READ.
+           PERFORM L3-LOAD-MAJOR-STORE
+               UNTIL MJ-EOF = 'FALSE'.
+           CLOSE MAJOR-MASTER.
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
            MOVE CURRENT-MONTH  TO  TITLE-MONTH.
            MOVE CURRENT-DAY    TO  TITLE-DAY.
            MOVE CURRENT-YEAR   TO  TITLE-YEAR.
-           PERFORM L4-HEADING.
-           PERFORM L3-READ-INPUT.
+           PERFORM L3-READ-RESTART-CTL.
+           IF RESTART-SKIP-CTR > 0
+               OPEN EXTEND PRTOUT
+               OPEN EXTEND SALARY-CSV
+               MOVE RCTL-PAGE-CTR TO PAGE-CTR
+               PERFORM L3-READ-INPUT
+               PERFORM L4-SKIP-FORWARD
+                   UNTIL EOF = 'FALSE'
+                       OR C-STUD-CTR >= RESTART-SKIP-CTR
+               PERFORM L4-HEADING
+           ELSE
+               OPEN OUTPUT PRTOUT
+               OPEN OUTPUT SALARY-CSV
+               PERFORM L4-HEADING
+               PERFORM L3-READ-INPUT
+           END-IF.
 
        L2-Mainline.
            PERFORM L3-CALCS.
            PERFORM L3-MOVE-PRINT.
+           ADD 1 TO CKPT-COUNTER.
+           IF CKPT-COUNTER >= CKPT-INTERVAL
+               PERFORM L4-WRITE-CHECKPOINT
+               MOVE 0 TO CKPT-COUNTER
+           END-IF.
+           PERFORM L3-READ-INPUT.
+
+      * Skips a record that was already printed on a prior run,
+      * bumping C-STUD-CTR the same way L3-CALCS would but without
+      * writing it to PRTOUT again.
+       L4-SKIP-FORWARD.
+           PERFORM L3-CALCS.
            PERFORM L3-READ-INPUT.
 
+       L3-READ-RESTART-CTL.
+           MOVE 0 TO RESTART-SKIP-CTR.
+           OPEN INPUT RESTART-CTL.
+           READ RESTART-CTL
+               AT END
+                   MOVE ZEROS TO RCTL-REC.
+           CLOSE RESTART-CTL.
+           MOVE RCTL-STUD-CTR TO RESTART-SKIP-CTR.
+           IF RESTART-SKIP-CTR > 0
+               PERFORM L4-VERIFY-RESTART-OPTIONS
+           END-IF.
+
+      * A restart run has to be driven by the same CONTROL-CARD
+      * options as the run that took the checkpoint - a different
+      * sort or selection would reorder/refilter RS-SORTOUT, so
+      * skip-forwarding RESTART-SKIP-CTR records against it would
+      * silently land on the wrong students.  Fail the run rather
+      * than risk a duplicated or missing student on the roster.
+       L4-VERIFY-RESTART-OPTIONS.
+           IF RCTL-SORT-OPTION   NOT = CC-SORT-OPTION
+           OR RCTL-SEL-MODE      NOT = CC-SEL-MODE
+           OR RCTL-GPA-THRESHOLD NOT = CC-GPA-THRESHOLD
+           OR RCTL-ID-LOW        NOT = CC-ID-LOW
+           OR RCTL-ID-HIGH       NOT = CC-ID-HIGH
+               DISPLAY 'CBLJRT00 - RESTART ABORTED'
+               DISPLAY 'CONTROL-CARD DOES NOT MATCH THE OPTIONS '
+                   'IN EFFECT WHEN THE CHECKPOINT WAS TAKEN'
+               STOP RUN
+           END-IF.
+
+       L4-WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-CTL.
+           MOVE C-STUD-CTR      TO RCTL-STUD-CTR.
+           MOVE PAGE-CTR        TO RCTL-PAGE-CTR.
+           MOVE CC-SORT-OPTION  TO RCTL-SORT-OPTION.
+           MOVE CC-SEL-MODE     TO RCTL-SEL-MODE.
+           MOVE CC-GPA-THRESHOLD TO RCTL-GPA-THRESHOLD.
+           MOVE CC-ID-LOW       TO RCTL-ID-LOW.
+           MOVE CC-ID-HIGH      TO RCTL-ID-HIGH.
+           WRITE RCTL-REC.
+           CLOSE RESTART-CTL.
+
+       L4-CLEAR-CHECKPOINT.
+           OPEN OUTPUT RESTART-CTL.
+           MOVE ZEROS TO RCTL-REC.
+           WRITE RCTL-REC.
+           CLOSE RESTART-CTL.
+
+      * The checkpoint isn't cleared until every phase that still
+      * writes to PRTOUT/SALARY-CSV (the Dean's List section, the
+      * audit log) has finished, so a crash during either of those
+      * still resumes past the completed main roster instead of
+      * reprinting it from student one.
        L2-Closing.
            PERFORM L3-TOTALS.
-           CLOSE STUDENT-MASTER.
+           CLOSE RS-SORTOUT.
+           PERFORM L2-DEANS-LIST.
+           PERFORM L4-WRITE-AUDIT.
+           PERFORM L4-CLEAR-CHECKPOINT.
            CLOSE PRTOUT.
+           CLOSE SALARY-CSV.
+
+      * Appends one line to the audit trail for this execution -
+      * run date/time, pages printed, students covered, and the
+      * GPA + starting-salary control total built up in L3-CALCS.
+       L4-WRITE-AUDIT.
+           MOVE PAGE-CTR      TO AUD-PAGE-ED.
+           MOVE C-STUD-CTR    TO AUD-STUD-ED.
+           MOVE AUD-CTRL-TOTAL TO AUD-CTRL-ED.
+           MOVE SPACES TO AUDIT-LINE.
+           STRING TITLE-MONTH   DELIMITED BY SIZE
+                  '/'           DELIMITED BY SIZE
+                  TITLE-DAY     DELIMITED BY SIZE
+                  '/'           DELIMITED BY SIZE
+                  TITLE-YEAR    DELIMITED BY SIZE
+                  ','           DELIMITED BY SIZE
+                  CURRENT-TIME  DELIMITED BY SIZE
+                  ','           DELIMITED BY SIZE
+                  AUD-PAGE-ED   DELIMITED BY SIZE
+                  ','           DELIMITED BY SIZE
+                  AUD-STUD-ED   DELIMITED BY SIZE
+                  ','           DELIMITED BY SIZE
+                  AUD-CTRL-ED   DELIMITED BY SIZE
+               INTO AUDIT-LINE
+           END-STRING.
+           OPEN EXTEND AUDIT-LOG.
+           WRITE AUDIT-LINE.
+           CLOSE AUDIT-LOG.
+
+      *----------------------------------------------------------*
+      * Dean's List section - re-sorts the master by GPA         *
+      * descending and control-breaks it into honors bands, each *
+      * with its own heading (via L4-HEADING) and a subtotal     *
+      * line giving the band's count and average GPA.            *
+      *----------------------------------------------------------*
+       L2-DEANS-LIST.
+           SORT DL-SORT-FILE
+               ON DESCENDING KEY SK-GPA
+               USING STUDENT-MASTER
+               GIVING DL-SORTOUT.
+           OPEN INPUT DL-SORTOUT.
+           MOVE 0 TO B-BAND-NO.
+           PERFORM L3-DL-READ.
+           PERFORM L3-DL-PROCESS
+               UNTIL DL-EOF = 'FALSE'.
+           IF B-BAND-NO NOT = 0
+               PERFORM L4-DL-BAND-TOTAL.
+           CLOSE DL-SORTOUT.
+
+       L3-DL-READ.
+           READ DL-SORTOUT INTO DL-WORK-REC
+               AT END
+                   MOVE 'FALSE' TO DL-EOF.
+
+       L3-DL-PROCESS.
+           PERFORM L4-DL-DETERMINE-BAND.
+           IF DL-BAND-NO NOT = B-BAND-NO
+               IF B-BAND-NO NOT = 0
+                   PERFORM L4-DL-BAND-TOTAL
+               END-IF
+               MOVE DL-BAND-NO TO B-BAND-NO
+               PERFORM L4-DL-BAND-HEADING
+           END-IF
+           PERFORM L4-DL-DETAIL.
+           PERFORM L3-DL-READ.
+
+       L4-DL-DETERMINE-BAND.
+           EVALUATE TRUE
+               WHEN DL-GPA >= 3.50
+                   MOVE 1 TO DL-BAND-NO
+               WHEN DL-GPA >= 3.00
+                   MOVE 2 TO DL-BAND-NO
+               WHEN DL-GPA >= 2.50
+                   MOVE 3 TO DL-BAND-NO
+               WHEN OTHER
+                   MOVE 4 TO DL-BAND-NO
+           END-EVALUATE.
+
+       L4-DL-BAND-HEADING.
+           PERFORM L4-HEADING.
+           EVALUATE B-BAND-NO
+               WHEN 1
+                   MOVE 'DEAN''S LIST' TO DL-SECTION-CAPTION
+                   MOVE 'GPA 3.50 - 4.00 (HIGH HONORS)'
+                       TO DL-SECTION-DESC
+               WHEN 2
+                   MOVE 'DEAN''S LIST' TO DL-SECTION-CAPTION
+                   MOVE 'GPA 3.00 - 3.49 (HONORS)'
+                       TO DL-SECTION-DESC
+               WHEN 3
+                   MOVE 'GPA BAND'     TO DL-SECTION-CAPTION
+                   MOVE 'GPA 2.50 - 2.99 (GOOD STANDING)'
+                       TO DL-SECTION-DESC
+               WHEN OTHER
+                   MOVE 'GPA BAND'     TO DL-SECTION-CAPTION
+                   MOVE 'GPA BELOW 2.50'
+                       TO DL-SECTION-DESC
+           END-EVALUATE.
+           WRITE PRTLINE FROM DL-SECTION-LINE
+               AFTER ADVANCING 1 LINE.
+           MOVE 0 TO B-BAND-CTR.
+           MOVE 0 TO B-BAND-GPA-SUM.
+
+       L4-DL-DETAIL.
+           ADD 1 TO B-BAND-CTR.
+           ADD DL-GPA TO B-BAND-GPA-SUM.
+           MOVE DL-ID           TO D-ID.
+           MOVE DL-FNAME        TO D-FIRST-NAME.
+           MOVE DL-LNAME        TO D-LAST-NAME.
+           MOVE DL-GPA          TO D-GPA.
+           MOVE DL-SAL          TO D-STARTING-SALARY.
+           MOVE DL-ID           TO WS-LOOKUP-ID.
+           PERFORM L4-FIND-MAJOR.
+           WRITE PRTLINE FROM DETAIL-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM L4-HEADING.
+
+       L4-DL-BAND-TOTAL.
+           COMPUTE B-BAND-AVG ROUNDED = B-BAND-GPA-SUM / B-BAND-CTR.
+           MOVE B-BAND-CTR TO DL-SUB-COUNT.
+           MOVE B-BAND-AVG TO DL-SUB-AVG.
+           WRITE PRTLINE FROM DL-SUBTOTAL-LINE
+               AFTER ADVANCING 3 LINES.
+
+       L3-LOAD-MAJOR-READ.
+           READ MAJOR-MASTER INTO MJ-REC
+               AT END
+                   MOVE 'FALSE' TO MJ-EOF.
+
+       L3-LOAD-MAJOR-STORE.
+           ADD 1 TO MJT-COUNT.
+           MOVE MJ-ID          TO MJT-ID(MJT-COUNT).
+           MOVE MJ-CODE        TO MJT-CODE(MJT-COUNT).
+           MOVE MJ-DESC        TO MJT-DESC(MJT-COUNT).
+           MOVE MJ-ADVISOR     TO MJT-ADVISOR(MJT-COUNT).
+           PERFORM L3-LOAD-MAJOR-READ.
+
+      * Looks up WS-LOOKUP-ID in the major/advisor table and leaves
+      * the formatted result in D-MAJOR-ADVISOR.  Callers move the
+      * ID they want looked up into WS-LOOKUP-ID first.
+       L4-FIND-MAJOR.
+           MOVE SPACES TO MA-DISPLAY.
+           MOVE 'NOT ON FILE' TO D-MAJOR-ADVISOR.
+           IF MJT-COUNT > 0
+               SET MJT-IDX TO 1
+               SEARCH MJT-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN MJT-ID(MJT-IDX) = WS-LOOKUP-ID
+                       MOVE MJT-CODE(MJT-IDX)    TO MA-CODE
+                       MOVE MJT-DESC(MJT-IDX)    TO MA-DESC
+                       MOVE MJT-ADVISOR(MJT-IDX) TO MA-ADVISOR
+                       MOVE MA-DISPLAY           TO D-MAJOR-ADVISOR
+               END-SEARCH
+           END-IF.
 
        L3-CALCS.
            COMPUTE C-STUD-CTR = C-STUD-CTR + 1.
       *        OR
       *    ADD 1 TO C-STUD-CTR.
+           ADD RS-GPA RS-SAL TO AUD-CTRL-TOTAL.
 
        L3-MOVE-PRINT.
-           MOVE I-ID           TO D-ID.
-           MOVE I-FNAME        TO D-FIRST-NAME.
-           MOVE I-LNAME        TO D-LAST-NAME.
-           MOVE I-GPA          TO D-GPA.
-           MOVE I-EX-STRT-SAL  TO D-STARTING-SALARY.
+           MOVE RS-ID           TO D-ID.
+           MOVE RS-FNAME        TO D-FIRST-NAME.
+           MOVE RS-LNAME        TO D-LAST-NAME.
+           MOVE RS-GPA          TO D-GPA.
+           MOVE RS-SAL          TO D-STARTING-SALARY.
+           MOVE RS-ID           TO WS-LOOKUP-ID.
+           PERFORM L4-FIND-MAJOR.
            WRITE PRTLINE FROM DETAIL-LINE
                AFTER ADVANCING 2 LINES
                    AT EOP
                        PERFORM L4-HEADING.
+           PERFORM L4-WRITE-CSV.
+
+      * Builds the comma-delimited financial-aid extract line from
+      * the same RS-* fields just printed to PRTOUT.
+       L4-WRITE-CSV.
+           MOVE RS-GPA TO CSV-GPA.
+           MOVE RS-SAL TO CSV-SAL.
+           MOVE SPACES TO CSV-LINE.
+           STRING RS-ID                    DELIMITED BY SIZE
+                  ','                      DELIMITED BY SIZE
+                  FUNCTION TRIM(RS-LNAME)  DELIMITED BY SIZE
+                  ','                      DELIMITED BY SIZE
+                  FUNCTION TRIM(RS-FNAME)  DELIMITED BY SIZE
+                  ','                      DELIMITED BY SIZE
+                  CSV-GPA                  DELIMITED BY SIZE
+                  ','                      DELIMITED BY SIZE
+                  CSV-SAL                  DELIMITED BY SIZE
+               INTO CSV-LINE
+           END-STRING.
+           WRITE CSV-LINE.
 
+      * Reads the next roster candidate, skipping over any that fail
+      * the selective-run test (CC-SEL-MODE) so a targeted GPA/ID-range
+      * run doesn't have to print the full population and discard it.
        L3-READ-INPUT.
-           READ STUDENT-MASTER
+           MOVE 'FALSE' TO WS-SELECTED.
+           PERFORM L4-READ-AND-SELECT
+               UNTIL EOF = 'FALSE' OR WS-SELECTED = 'TRUE '.
+
+       L4-READ-AND-SELECT.
+           READ RS-SORTOUT
                AT END
-                   MOVE 'FALSE' TO EOF.
+                   MOVE 'FALSE' TO EOF
+               NOT AT END
+                   PERFORM L4-CHECK-SELECTION
+           END-READ.
+
+       L4-CHECK-SELECTION.
+           EVALUATE TRUE
+               WHEN CC-SEL-BY-GPA
+                   IF RS-GPA >= CC-GPA-THRESHOLD
+                       MOVE 'TRUE ' TO WS-SELECTED
+                   END-IF
+               WHEN CC-SEL-BY-IDRANGE
+                   IF RS-ID >= CC-ID-LOW AND RS-ID <= CC-ID-HIGH
+                       MOVE 'TRUE ' TO WS-SELECTED
+                   END-IF
+               WHEN OTHER
+                   MOVE 'TRUE ' TO WS-SELECTED
+           END-EVALUATE.
+
        L3-TOTALS.
            MOVE C-STUD-CTR TO T-TOTAL-COUNT.
            WRITE PRTLINE FROM TOTAL-LINE
