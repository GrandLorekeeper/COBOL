@@ -0,0 +1,341 @@
+       identification division.
+       program-id. CBLJRT02.
+
+      *----------------------------------------------------------*
+      * Applies ADD/CHANGE/DELETE transactions directly against   *
+      * the (indexed) student master by I-ID - WRITE for ADD,     *
+      * REWRITE for CHANGE, DELETE for DELETE, each protected by  *
+      * the file's own duplicate/not-found key checking.  The     *
+      * transactions are still sorted by ID first purely so the   *
+      * run log reads in ID order; applying them no longer        *
+      * requires a separate old-master/new-master merge pass now  *
+      * that STDNTMST.DAT is keyed and can be updated in place.   *
+      *----------------------------------------------------------*
+
+       environment division.
+           SELECT STUDENT-MASTER
+               ASSIGN TO 'C:\COBOLWI19\STDNTMST.DAT'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS I-ID.
+           SELECT TRANS-FILE
+               ASSIGN TO 'C:\COBOLWI19\STDNTTRN.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MAINT-RPT
+               ASSIGN TO 'C:\COBOLWI19\STDNTMNT.PRT'
+                   ORGANIZATION IS RECORD SEQUENTIAL.
+           SELECT TS-SORT-FILE
+               ASSIGN TO 'TSSRTWK'.
+           SELECT TS-SORTOUT
+               ASSIGN TO 'C:\COBOLWI19\TSSORT.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+       data division.
+       file section.
+       FD  STUDENT-MASTER
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 49 CHARACTERS.
+           COPY IRECLAY.
+
+      * Transaction record - TX-CODE drives ADD / CHANGE / DELETE.
+      * DELETE transactions need only carry TX-CODE and TX-ID.
+       FD  TRANS-FILE
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS TX-REC
+           RECORD CONTAINS 50 CHARACTERS.
+       01  TX-REC.
+           05  TX-CODE                 PIC X.
+           05  TX-ID                   PIC X(7).
+           05  TX-NAME.
+               10  TX-LNAME             PIC X(15).
+               10  TX-FNAME             PIC X(15).
+               10  TX-INIT              PIC X.
+           05  TX-GPA                  PIC 9V99.
+           05  TX-SAL                  PIC 9(6)V99.
+
+       FD  MAINT-RPT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS MNTLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+       01  MNTLINE                     PIC X(132).
+
+      * Work sort - orders the transactions by I-ID purely so the
+      * run log reads in ID order; the update itself is by key and
+      * does not depend on transaction order.
+       SD  TS-SORT-FILE.
+       01  TK-REC.
+           05  TK-CODE                 PIC X.
+           05  TK-ID                   PIC X(7).
+           05  TK-NAME.
+               10  TK-LNAME             PIC X(15).
+               10  TK-FNAME             PIC X(15).
+               10  TK-INIT              PIC X.
+           05  TK-GPA                  PIC 9V99.
+           05  TK-SAL                  PIC 9(6)V99.
+
+       FD  TS-SORTOUT
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS TS-OUT-REC
+           RECORD CONTAINS 50 CHARACTERS.
+       01  TS-OUT-REC                  PIC X(50).
+
+       working-storage section.
+       01  Misc.
+           05  EOF                     PIC X(5)    VALUE 'TRUE '.
+           05  PAGE-CTR                PIC 99      VALUE 0.
+           05  ADD-CTR                 PIC 999     VALUE 0.
+           05  CHG-CTR                 PIC 999     VALUE 0.
+           05  DEL-CTR                 PIC 999     VALUE 0.
+           05  REJ-CTR                 PIC 999     VALUE 0.
+           05  CURRENT-DATE-AND-TIME.
+               10  CURRENT-YEAR        PIC X(4).
+               10  CURRENT-MONTH       PIC XX.
+               10  CURRENT-DAY         PIC XX.
+               10  CURRENT-TIME        PIC X(11).
+
+      * Current transaction record.
+       01  TR-REC.
+           05  TR-CODE                 PIC X.
+               88  TX-IS-ADD            VALUE 'A'.
+               88  TX-IS-CHANGE         VALUE 'C'.
+               88  TX-IS-DELETE         VALUE 'D'.
+           05  TR-ID                   PIC X(7).
+           05  TR-NAME.
+               10  TR-LNAME             PIC X(15).
+               10  TR-FNAME             PIC X(15).
+               10  TR-INIT              PIC X.
+           05  TR-GPA                  PIC 9V99.
+           05  TR-SAL                  PIC 9(6)V99.
+
+      * ID/name actually written to the run log for this
+      * transaction - set explicitly by each apply paragraph so a
+      * rejected CHANGE/DELETE never logs stale data left over from
+      * the previous transaction.
+       01  LOG-REC.
+           05  LOG-ID                  PIC X(7).
+           05  LOG-LNAME               PIC X(15).
+           05  LOG-FNAME               PIC X(15).
+
+       01  Maint-Log-Fields.
+           05  MT-ACTION               PIC X(10).
+           05  MT-REASON               PIC X(30).
+
+       01  TITLE-LINE.
+           05  FILLER                  PIC X(6)    VALUE 'DATE'.
+           05  TITLE-DATE.
+               10  TITLE-MONTH         PIC XX.
+               10  FILLER              PIC X       VALUE '/'.
+               10  TITLE-DAY           PIC XX.
+               10  FILLER              PIC X       VALUE '/'.
+               10  TITLE-YEAR          PIC X(4).
+           05  FILLER                  PIC X(29)   VALUE SPACES.
+           05  FILLER                  PIC X(35)
+               VALUE 'STUDENT MASTER MAINTENANCE RUN LOG'.
+           05  FILLER                  PIC X(44)   VALUE SPACES.
+           05  FILLER                  PIC X(6)    VALUE 'PAGE: '.
+           05  TITLE-PAGE              PIC Z9.
+
+       01  COL-HEADING2.
+           05  FILLER                  PIC XX      VALUE SPACES.
+           05  FILLER                  PIC XX      VALUE 'ID'.
+           05  FILLER                  PIC X(23)   VALUE SPACES.
+           05  FILLER                  PIC X(9)    VALUE 'LAST NAME'.
+           05  FILLER                  PIC X(26)   VALUE SPACES.
+           05  FILLER                  PIC X(10)   VALUE 'FIRST NAME'.
+           05  FILLER                  PIC X(10)   VALUE SPACES.
+           05  FILLER                  PIC X(6)    VALUE 'ACTION'.
+           05  FILLER                  PIC X(4)    VALUE SPACES.
+           05  FILLER                  PIC X(6)    VALUE 'REASON'.
+
+       01  DETAIL-LINE.
+           05  D-ID                    PIC X(7).
+           05  FILLER                  PIC X(20)   VALUE SPACES.
+           05  D-LAST-NAME             PIC X(15).
+           05  FILLER                  PIC X(20)   VALUE SPACES.
+           05  D-FIRST-NAME            PIC X(15).
+           05  FILLER                  PIC X(10)   VALUE SPACES.
+           05  D-ACTION                PIC X(10).
+           05  FILLER                  PIC X(4)    VALUE SPACES.
+           05  D-REASON                PIC X(30).
+
+       01  TOTAL-LINE.
+           05  FILLER                  PIC X(10)   VALUE SPACES.
+           05  FILLER                  PIC X(8)    VALUE 'ADDED: '.
+           05  T-ADD-COUNT             PIC ZZ9.
+           05  FILLER                  PIC X(5)    VALUE SPACES.
+           05  FILLER                  PIC X(10)   VALUE 'CHANGED: '.
+           05  T-CHG-COUNT             PIC ZZ9.
+           05  FILLER                  PIC X(5)    VALUE SPACES.
+           05  FILLER                  PIC X(10)   VALUE 'DELETED: '.
+           05  T-DEL-COUNT             PIC ZZ9.
+           05  FILLER                  PIC X(5)    VALUE SPACES.
+           05  FILLER                  PIC X(11)   VALUE 'REJECTED: '.
+           05  T-REJ-COUNT             PIC ZZ9.
+           05  FILLER                  PIC X(44)   VALUE SPACES.
+
+       procedure division.
+       L1-Main.
+           PERFORM L2-Init.
+           PERFORM L2-Mainline
+               UNTIL EOF = 'FALSE'.
+           PERFORM L2-Closing.
+           STOP RUN.
+
+       L2-Init.
+           SORT TS-SORT-FILE
+               ON ASCENDING KEY TK-ID
+               USING TRANS-FILE
+               GIVING TS-SORTOUT.
+           OPEN INPUT TS-SORTOUT.
+           OPEN I-O STUDENT-MASTER.
+           OPEN OUTPUT MAINT-RPT.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CURRENT-MONTH  TO  TITLE-MONTH.
+           MOVE CURRENT-DAY    TO  TITLE-DAY.
+           MOVE CURRENT-YEAR   TO  TITLE-YEAR.
+           PERFORM L4-HEADING.
+           PERFORM L3-READ-TRANS.
+
+       L2-Mainline.
+           PERFORM L3-APPLY-TRANS.
+           PERFORM L3-READ-TRANS.
+
+       L2-Closing.
+           PERFORM L3-TOTALS.
+           CLOSE TS-SORTOUT.
+           CLOSE STUDENT-MASTER.
+           CLOSE MAINT-RPT.
+
+       L3-APPLY-TRANS.
+           EVALUATE TRUE
+               WHEN TX-IS-ADD
+                   PERFORM L4-APPLY-ADD
+               WHEN TX-IS-CHANGE
+                   PERFORM L4-APPLY-CHANGE
+               WHEN TX-IS-DELETE
+                   PERFORM L4-APPLY-DELETE
+               WHEN OTHER
+                   PERFORM L4-APPLY-INVALID
+           END-EVALUATE.
+
+      * WRITE's own duplicate-key check does the "already on file"
+      * test for us - no separate lookup needed before adding.
+       L4-APPLY-ADD.
+           MOVE TR-ID           TO I-ID.
+           MOVE TR-LNAME        TO I-LNAME.
+           MOVE TR-FNAME        TO I-FNAME.
+           MOVE TR-INIT         TO I-INIT.
+           MOVE TR-GPA          TO I-GPA.
+           MOVE TR-SAL          TO I-EX-STRT-SAL.
+           MOVE TR-ID           TO LOG-ID.
+           MOVE TR-LNAME        TO LOG-LNAME.
+           MOVE TR-FNAME        TO LOG-FNAME.
+           WRITE I-Rec
+               INVALID KEY
+                   MOVE 'REJECTED'  TO MT-ACTION
+                   MOVE 'DUPLICATE ID - NOT ADDED' TO MT-REASON
+                   ADD 1 TO REJ-CTR
+               NOT INVALID KEY
+                   MOVE 'ADDED'     TO MT-ACTION
+                   MOVE SPACES      TO MT-REASON
+                   ADD 1 TO ADD-CTR
+           END-WRITE.
+           PERFORM L4-LOG-TRANS.
+
+      * REWRITE's own not-found check does the "on file" test for
+      * a CHANGE - random access lets it rewrite by key directly,
+      * no prior READ required.
+       L4-APPLY-CHANGE.
+           MOVE TR-ID           TO I-ID.
+           MOVE TR-LNAME        TO I-LNAME.
+           MOVE TR-FNAME        TO I-FNAME.
+           MOVE TR-INIT         TO I-INIT.
+           MOVE TR-GPA          TO I-GPA.
+           MOVE TR-SAL          TO I-EX-STRT-SAL.
+           MOVE TR-ID           TO LOG-ID.
+           MOVE TR-LNAME        TO LOG-LNAME.
+           MOVE TR-FNAME        TO LOG-FNAME.
+           REWRITE I-Rec
+               INVALID KEY
+                   MOVE 'REJECTED'  TO MT-ACTION
+                   MOVE 'ID NOT ON STUDENT MASTER' TO MT-REASON
+                   ADD 1 TO REJ-CTR
+               NOT INVALID KEY
+                   MOVE 'CHANGED'   TO MT-ACTION
+                   MOVE SPACES      TO MT-REASON
+                   ADD 1 TO CHG-CTR
+           END-REWRITE.
+           PERFORM L4-LOG-TRANS.
+
+      * DELETE has to READ the record first - the run log wants the
+      * name that was on file, and a DELETE transaction may not
+      * carry one of its own.
+       L4-APPLY-DELETE.
+           MOVE TR-ID           TO I-ID.
+           MOVE TR-ID           TO LOG-ID.
+           MOVE TR-LNAME        TO LOG-LNAME.
+           MOVE TR-FNAME        TO LOG-FNAME.
+           READ STUDENT-MASTER
+               INVALID KEY
+                   MOVE 'REJECTED'  TO MT-ACTION
+                   MOVE 'ID NOT ON STUDENT MASTER' TO MT-REASON
+                   ADD 1 TO REJ-CTR
+               NOT INVALID KEY
+                   MOVE I-LNAME     TO LOG-LNAME
+                   MOVE I-FNAME     TO LOG-FNAME
+                   DELETE STUDENT-MASTER RECORD
+                       INVALID KEY
+                           MOVE 'REJECTED'  TO MT-ACTION
+                           MOVE 'DELETE FAILED' TO MT-REASON
+                           ADD 1 TO REJ-CTR
+                       NOT INVALID KEY
+                           MOVE 'DELETED'   TO MT-ACTION
+                           MOVE SPACES      TO MT-REASON
+                           ADD 1 TO DEL-CTR
+                   END-DELETE
+           END-READ.
+           PERFORM L4-LOG-TRANS.
+
+       L4-APPLY-INVALID.
+           MOVE TR-ID           TO LOG-ID.
+           MOVE TR-LNAME        TO LOG-LNAME.
+           MOVE TR-FNAME        TO LOG-FNAME.
+           MOVE 'REJECTED'      TO MT-ACTION.
+           MOVE 'INVALID TRANSACTION CODE' TO MT-REASON.
+           ADD 1 TO REJ-CTR.
+           PERFORM L4-LOG-TRANS.
+
+       L4-LOG-TRANS.
+           MOVE LOG-ID          TO D-ID.
+           MOVE LOG-LNAME       TO D-LAST-NAME.
+           MOVE LOG-FNAME       TO D-FIRST-NAME.
+           MOVE MT-ACTION       TO D-ACTION.
+           MOVE MT-REASON       TO D-REASON.
+           WRITE MNTLINE FROM DETAIL-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM L4-HEADING.
+
+       L3-READ-TRANS.
+           READ TS-SORTOUT INTO TR-REC
+               AT END
+                   MOVE 'FALSE' TO EOF.
+
+       L3-TOTALS.
+           MOVE ADD-CTR TO T-ADD-COUNT.
+           MOVE CHG-CTR TO T-CHG-COUNT.
+           MOVE DEL-CTR TO T-DEL-COUNT.
+           MOVE REJ-CTR TO T-REJ-COUNT.
+           WRITE MNTLINE FROM TOTAL-LINE
+               AFTER ADVANCING 3 LINES.
+
+       L4-HEADING.
+           ADD 1 TO PAGE-CTR.
+           MOVE PAGE-CTR TO TITLE-PAGE.
+           WRITE MNTLINE FROM TITLE-LINE
+             AFTER ADVANCING PAGE.
+           WRITE MNTLINE FROM COL-HEADING2
+             AFTER ADVANCING 2 LINE.
+
+       end program CBLJRT02.
