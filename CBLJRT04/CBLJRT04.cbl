@@ -0,0 +1,196 @@
+       identification division.
+       program-id. CBLJRT04.
+
+      *----------------------------------------------------------*
+      * One-time conversion utility - loads the old line-        *
+      * sequential student master into the new indexed           *
+      * STDNTMST.DAT.  Changing a SELECT clause to ORGANIZATION   *
+      * IS INDEXED does not reformat data already on disk, so     *
+      * this has to run once, ahead of cutover, against a staged  *
+      * copy of the pre-conversion flat file (STDNTMST.SEQ),      *
+      * before CBLJRT00/CBLJRT01/CBLJRT02/CBLJRT03 have a keyed   *
+      * STDNTMST.DAT to open.                                     *
+      *----------------------------------------------------------*
+
+       environment division.
+           SELECT OLD-MASTER
+               ASSIGN TO 'C:\COBOLWI19\STDNTMST.SEQ'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STUDENT-MASTER
+               ASSIGN TO 'C:\COBOLWI19\STDNTMST.DAT'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS SEQUENTIAL
+                   RECORD KEY IS I-ID.
+           SELECT CONVERT-RPT
+               ASSIGN TO 'C:\COBOLWI19\STDNTCNV.PRT'
+                   ORGANIZATION IS RECORD SEQUENTIAL.
+
+       data division.
+       file section.
+      * Pre-conversion flat file - same 49-byte layout as I-Rec,
+      * kept as its own record here since STUDENT-MASTER's FD
+      * below already claims the shared IRECLAY copybook.
+       FD  OLD-MASTER
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS OM-REC
+           RECORD CONTAINS 49 CHARACTERS.
+       01  OM-REC.
+           05  OM-ID                   PIC X(7).
+           05  OM-NAME.
+               10  OM-LNAME             PIC X(15).
+               10  OM-FNAME             PIC X(15).
+               10  OM-INIT              PIC X.
+           05  OM-GPA                  PIC 9V99.
+           05  OM-EX-STRT-SAL          PIC 9(6)V99.
+
+       FD  STUDENT-MASTER
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 49 CHARACTERS.
+           COPY IRECLAY.
+
+       FD  CONVERT-RPT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS CVLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+       01  CVLINE                      PIC X(132).
+
+       working-storage section.
+       01  Misc.
+           05  EOF                     PIC X(5)    VALUE 'TRUE '.
+           05  PAGE-CTR                PIC 99      VALUE 0.
+           05  LOAD-CTR                PIC 999     VALUE 0.
+           05  REJ-CTR                 PIC 999     VALUE 0.
+           05  CURRENT-DATE-AND-TIME.
+               10  CURRENT-YEAR        PIC X(4).
+               10  CURRENT-MONTH       PIC XX.
+               10  CURRENT-DAY         PIC XX.
+               10  CURRENT-TIME        PIC X(11).
+
+       01  TITLE-LINE.
+           05  FILLER                  PIC X(6)    VALUE 'DATE'.
+           05  TITLE-DATE.
+               10  TITLE-MONTH         PIC XX.
+               10  FILLER              PIC X       VALUE '/'.
+               10  TITLE-DAY           PIC XX.
+               10  FILLER              PIC X       VALUE '/'.
+               10  TITLE-YEAR          PIC X(4).
+           05  FILLER                  PIC X(32)   VALUE SPACES.
+           05  FILLER                  PIC X(32)
+               VALUE 'STUDENT MASTER CONVERSION REPORT'.
+           05  FILLER                  PIC X(44)   VALUE SPACES.
+           05  FILLER                  PIC X(6)    VALUE 'PAGE: '.
+           05  TITLE-PAGE              PIC Z9.
+
+       01  COL-HEADING2.
+           05  FILLER                  PIC XX      VALUE SPACES.
+           05  FILLER                  PIC XX      VALUE 'ID'.
+           05  FILLER                  PIC X(23)   VALUE SPACES.
+           05  FILLER                  PIC X(9)    VALUE 'LAST NAME'.
+           05  FILLER                  PIC X(26)   VALUE SPACES.
+           05  FILLER                  PIC X(10)   VALUE 'FIRST NAME'.
+           05  FILLER                  PIC X(10)   VALUE SPACES.
+           05  FILLER                  PIC X(6)    VALUE 'ACTION'.
+           05  FILLER                  PIC X(4)    VALUE SPACES.
+           05  FILLER                  PIC X(6)    VALUE 'REASON'.
+
+       01  DETAIL-LINE.
+           05  D-ID                    PIC X(7).
+           05  FILLER                  PIC X(20)   VALUE SPACES.
+           05  D-LAST-NAME             PIC X(15).
+           05  FILLER                  PIC X(20)   VALUE SPACES.
+           05  D-FIRST-NAME            PIC X(15).
+           05  FILLER                  PIC X(10)   VALUE SPACES.
+           05  D-ACTION                PIC X(10).
+           05  FILLER                  PIC X(4)    VALUE SPACES.
+           05  D-REASON                PIC X(30).
+
+       01  TOTAL-LINE.
+           05  FILLER                  PIC X(10)   VALUE SPACES.
+           05  FILLER                  PIC X(20)
+               VALUE 'RECORDS LOADED:     '.
+           05  T-LOAD-COUNT            PIC ZZZ.
+           05  FILLER                  PIC X(10)   VALUE SPACES.
+           05  FILLER                  PIC X(20)
+               VALUE 'RECORDS REJECTED:   '.
+           05  T-REJ-COUNT             PIC ZZZ.
+           05  FILLER                  PIC X(59)   VALUE SPACES.
+
+       procedure division.
+       L1-Main.
+           PERFORM L2-Init.
+           PERFORM L2-Mainline
+               UNTIL EOF = 'FALSE'.
+           PERFORM L2-Closing.
+           STOP RUN.
+
+       L2-Init.
+           OPEN INPUT OLD-MASTER.
+           OPEN OUTPUT STUDENT-MASTER.
+           OPEN OUTPUT CONVERT-RPT.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CURRENT-MONTH  TO  TITLE-MONTH.
+           MOVE CURRENT-DAY    TO  TITLE-DAY.
+           MOVE CURRENT-YEAR   TO  TITLE-YEAR.
+           PERFORM L4-HEADING.
+           PERFORM L3-READ-OLD-MASTER.
+
+       L2-Mainline.
+           PERFORM L3-LOAD-RECORD.
+           PERFORM L3-READ-OLD-MASTER.
+
+       L2-Closing.
+           PERFORM L3-TOTALS.
+           CLOSE OLD-MASTER.
+           CLOSE STUDENT-MASTER.
+           CLOSE CONVERT-RPT.
+
+       L3-READ-OLD-MASTER.
+           READ OLD-MASTER
+               AT END
+                   MOVE 'FALSE' TO EOF.
+
+      * WRITE's duplicate-key check is the only validation the
+      * conversion needs - if the old flat file has two records
+      * for one ID, the second is rejected rather than silently
+      * overwriting the first.
+       L3-LOAD-RECORD.
+           MOVE OM-ID          TO I-ID.
+           MOVE OM-LNAME       TO I-LNAME.
+           MOVE OM-FNAME       TO I-FNAME.
+           MOVE OM-INIT        TO I-INIT.
+           MOVE OM-GPA         TO I-GPA.
+           MOVE OM-EX-STRT-SAL TO I-EX-STRT-SAL.
+           WRITE I-Rec
+               INVALID KEY
+                   MOVE 'REJECTED'  TO D-ACTION
+                   MOVE 'DUPLICATE ID ON OLD MASTER' TO D-REASON
+                   ADD 1 TO REJ-CTR
+               NOT INVALID KEY
+                   MOVE 'LOADED'    TO D-ACTION
+                   MOVE SPACES      TO D-REASON
+                   ADD 1 TO LOAD-CTR
+           END-WRITE.
+           MOVE OM-ID          TO D-ID.
+           MOVE OM-LNAME       TO D-LAST-NAME.
+           MOVE OM-FNAME       TO D-FIRST-NAME.
+           WRITE CVLINE FROM DETAIL-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM L4-HEADING.
+
+       L3-TOTALS.
+           MOVE LOAD-CTR TO T-LOAD-COUNT.
+           MOVE REJ-CTR  TO T-REJ-COUNT.
+           WRITE CVLINE FROM TOTAL-LINE
+               AFTER ADVANCING 3 LINES.
+
+       L4-HEADING.
+           ADD 1 TO PAGE-CTR.
+           MOVE PAGE-CTR TO TITLE-PAGE.
+           WRITE CVLINE FROM TITLE-LINE
+             AFTER ADVANCING PAGE.
+           WRITE CVLINE FROM COL-HEADING2
+             AFTER ADVANCING 2 LINE.
+
+       end program CBLJRT04.
