@@ -0,0 +1,206 @@
+       identification division.
+       program-id. CBLJRT01.
+
+       environment division.
+           select student-master
+               assign to
+               'C:\COBOLWI19\STDNTMST.DAT'
+                   organization is indexed
+                   access mode is sequential
+                   record key is I-ID.
+           SELECT EXCPRT
+               ASSIGN TO 'C:\COBOLWI19\STDNTEXC.PRT'
+                   ORGANIZATION IS RECORD SEQUENTIAL.
+
+       data division.
+       file section.
+       FD  student-master
+           label record is standard
+           record contains 49 characters.
+           COPY IRECLAY.
+
+       FD  EXCPRT
+           LABEL RECORD IS OMITTED
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS EXCLINE
+           LINAGE IS 60 WITH FOOTING AT 56.
+
+       01  EXCLINE                     PIC X(132).
+
+       working-storage section.
+       01  Misc.
+           05  EOF                     Pic X(5)    value 'TRUE '.
+           05  PAGE-CTR                PIC 99      VALUE 0.
+           05  C-REC-CTR               PIC 999     VALUE 0.
+           05  EX-CTR                  PIC 999     VALUE 0.
+           05  EX-PTR                  PIC 9(3).
+           05  CURRENT-DATE-AND-TIME.
+               10  CURRENT-YEAR        PIC X(4).
+               10  CURRENT-MONTH       PIC XX.
+               10  CURRENT-DAY         PIC XX.
+               10  CURRENT-TIME        PIC X(11).
+
+       01  Exception-Flags.
+           05  EX-BAD-ID               PIC X       VALUE 'N'.
+           05  EX-BAD-GPA              PIC X       VALUE 'N'.
+           05  EX-BAD-NAME             PIC X       VALUE 'N'.
+
+       01  TITLE-LINE.
+           05  FILLER                  PIC X(6)    VALUE 'DATE'.
+           05  TITLE-DATE.
+               10  TITLE-MONTH         PIC XX.
+               10  FILLER              PIC X       VALUE '/'.
+               10  TITLE-DAY           PIC XX.
+               10  FILLER              PIC X       VALUE '/'.
+               10  TITLE-YEAR          PIC X(4).
+           05  FILLER                  PIC X(31)   VALUE SPACES.
+           05  FILLER                  PIC X(33)
+               VALUE 'STUDENT MASTER EXCEPTION LISTING'.
+           05  FILLER                  PIC X(44)   VALUE SPACES.
+           05  FILLER                  PIC X(6)    VALUE 'PAGE: '.
+           05  TITLE-PAGE              PIC Z9.
+
+       01  COL-HEADING2.
+           05  FILLER                  PIC XX      VALUE SPACES.
+           05  FILLER                  PIC XX      VALUE 'ID'.
+           05  FILLER                  PIC X(23)   VALUE SPACES.
+           05  FILLER                  PIC X(9)    VALUE 'LAST NAME'.
+           05  FILLER                  PIC X(26)   VALUE SPACES.
+           05  FILLER                  PIC X(10)   VALUE 'FIRST NAME'.
+           05  FILLER                  PIC X(13)   VALUE SPACES.
+           05  FILLER                  PIC XXX     VALUE 'GPA'.
+           05  FILLER                  PIC X(6)    VALUE SPACES.
+           05  FILLER                  PIC X(6)    VALUE 'REASON'.
+
+       01  DETAIL-LINE.
+           05  D-ID                    PIC X(7).
+           05  FILLER                  PIC X(20)   VALUE SPACES.
+           05  D-LAST-NAME             PIC X(15).
+           05  FILLER                  PIC X(20)   VALUE SPACES.
+           05  D-FIRST-NAME            PIC X(15).
+           05  FILLER                  PIC X(6)    VALUE SPACES.
+           05  D-GPA                   PIC Z.99.
+           05  FILLER                  PIC X(5)    VALUE SPACES.
+           05  D-REASON                PIC X(40).
+
+       01  TOTAL-LINE.
+           05  FILLER                  PIC X(10)   VALUE SPACES.
+           05  FILLER                  PIC X(20)
+               VALUE 'RECORDS READ:       '.
+           05  T-REC-COUNT             PIC ZZ9.
+           05  FILLER                  PIC X(10)   VALUE SPACES.
+           05  FILLER                  PIC X(20)
+               VALUE 'EXCEPTIONS FOUND:   '.
+           05  T-EX-COUNT              PIC ZZ9.
+           05  FILLER                  PIC X(47)   VALUE SPACES.
+
+       procedure division.
+       L1-Main.
+           perform L2-Init.
+           perform L2-Mainline
+               Until EOF = 'FALSE'.
+           perform L2-Closing.
+           stop run.
+
+       L2-Init.
+           open input student-master.
+           OPEN OUTPUT EXCPRT.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CURRENT-MONTH  TO  TITLE-MONTH.
+           MOVE CURRENT-DAY    TO  TITLE-DAY.
+           MOVE CURRENT-YEAR   TO  TITLE-YEAR.
+           PERFORM L4-HEADING.
+           PERFORM L3-READ-INPUT.
+
+       L2-Mainline.
+           PERFORM L3-EDIT-RECORD.
+           PERFORM L3-READ-INPUT.
+
+       L2-Closing.
+           PERFORM L3-TOTALS.
+           CLOSE STUDENT-MASTER.
+           CLOSE EXCPRT.
+
+      *----------------------------------------------------------*
+      * Edits each master record for the three data-quality      *
+      * rules the registrar feed has to satisfy before it is     *
+      * trusted enough to print on the roster.                   *
+      *----------------------------------------------------------*
+       L3-EDIT-RECORD.
+           ADD 1 TO C-REC-CTR.
+           MOVE 'N' TO EX-BAD-ID.
+           MOVE 'N' TO EX-BAD-GPA.
+           MOVE 'N' TO EX-BAD-NAME.
+           IF I-ID IS NOT NUMERIC
+               MOVE 'Y' TO EX-BAD-ID
+           END-IF.
+           IF I-GPA < 0.00 OR I-GPA > 4.00
+               MOVE 'Y' TO EX-BAD-GPA
+           END-IF.
+           IF I-LNAME = SPACES OR I-FNAME = SPACES
+               MOVE 'Y' TO EX-BAD-NAME
+           END-IF.
+           IF EX-BAD-ID = 'Y' OR EX-BAD-GPA = 'Y' OR EX-BAD-NAME = 'Y'
+               PERFORM L3-PRINT-EXCEPTION.
+
+       L3-PRINT-EXCEPTION.
+           ADD 1 TO EX-CTR.
+           MOVE I-ID           TO D-ID.
+           MOVE I-LNAME         TO D-LAST-NAME.
+           MOVE I-FNAME         TO D-FIRST-NAME.
+           MOVE I-GPA           TO D-GPA.
+           PERFORM L4-BUILD-REASON.
+           WRITE EXCLINE FROM DETAIL-LINE
+               AFTER ADVANCING 2 LINES
+                   AT EOP
+                       PERFORM L4-HEADING.
+
+       L4-BUILD-REASON.
+           MOVE SPACES TO D-REASON.
+           MOVE 1 TO EX-PTR.
+           IF EX-BAD-ID = 'Y'
+               STRING 'INVALID ID' DELIMITED BY SIZE
+                   INTO D-REASON WITH POINTER EX-PTR
+               END-STRING
+           END-IF.
+           IF EX-BAD-GPA = 'Y'
+               IF EX-PTR > 1
+                   STRING '; ' DELIMITED BY SIZE
+                       INTO D-REASON WITH POINTER EX-PTR
+                   END-STRING
+               END-IF
+               STRING 'GPA OUT OF RANGE' DELIMITED BY SIZE
+                   INTO D-REASON WITH POINTER EX-PTR
+               END-STRING
+           END-IF.
+           IF EX-BAD-NAME = 'Y'
+               IF EX-PTR > 1
+                   STRING '; ' DELIMITED BY SIZE
+                       INTO D-REASON WITH POINTER EX-PTR
+                   END-STRING
+               END-IF
+               STRING 'BLANK NAME' DELIMITED BY SIZE
+                   INTO D-REASON WITH POINTER EX-PTR
+               END-STRING
+           END-IF.
+
+       L3-READ-INPUT.
+           READ STUDENT-MASTER
+               AT END
+                   MOVE 'FALSE' TO EOF.
+
+       L3-TOTALS.
+           MOVE C-REC-CTR TO T-REC-COUNT.
+           MOVE EX-CTR    TO T-EX-COUNT.
+           WRITE EXCLINE FROM TOTAL-LINE
+               AFTER ADVANCING 3 LINES.
+
+       L4-HEADING.
+           ADD 1 TO PAGE-CTR.
+           MOVE PAGE-CTR TO TITLE-PAGE.
+           WRITE EXCLINE FROM TITLE-LINE
+             AFTER ADVANCING PAGE.
+           WRITE EXCLINE FROM COL-HEADING2
+             AFTER ADVANCING 2 LINE.
+
+       end program CBLJRT01.
